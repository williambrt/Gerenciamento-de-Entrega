@@ -0,0 +1,52 @@
+      * -----------------------------------------------------------
+      * CNPJVAL-PD - VALIDA OS DOIS DIGITOS VERIFICADORES DO CNPJ.
+      * COPY NA PROCEDURE DIVISION. ENTRADA: WK-CNPJ-VALIDAR (14
+      * POSICOES). SAIDA: WK-CNPJ-VALIDO-SW ("S" = DIGITOS OK).
+      * -----------------------------------------------------------
+       CNPJ-VALIDA-DIGITOS.
+           MOVE "N" TO WK-CNPJ-VALIDO-SW.
+           IF WK-CNPJ-VALIDAR EQUAL ZEROS
+               GO TO CNPJ-VALIDA-DIGITOS-FIM
+           END-IF
+           PERFORM VARYING WK-CNPJ-IDX FROM 1 BY 1
+                   UNTIL WK-CNPJ-IDX > 14
+               MOVE WK-CNPJ-VALIDAR(WK-CNPJ-IDX:1)
+                   TO WK-CNPJ-DIG(WK-CNPJ-IDX)
+           END-PERFORM.
+
+           MOVE ZEROS TO WK-CNPJ-SOMA.
+           PERFORM VARYING WK-CNPJ-IDX FROM 1 BY 1
+                   UNTIL WK-CNPJ-IDX > 12
+               COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+                   WK-CNPJ-DIG(WK-CNPJ-IDX) * WK-CNPJ-PESO1(WK-CNPJ-IDX)
+           END-PERFORM.
+           DIVIDE WK-CNPJ-SOMA BY 11 GIVING WK-CNPJ-QUOC
+               REMAINDER WK-CNPJ-RESTO.
+           IF WK-CNPJ-RESTO < 2
+               MOVE 0 TO WK-CNPJ-DV1
+           ELSE
+               COMPUTE WK-CNPJ-DV1 = 11 - WK-CNPJ-RESTO
+           END-IF.
+
+           MOVE ZEROS TO WK-CNPJ-SOMA.
+           PERFORM VARYING WK-CNPJ-IDX FROM 1 BY 1
+                   UNTIL WK-CNPJ-IDX > 12
+               COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+                   WK-CNPJ-DIG(WK-CNPJ-IDX) * WK-CNPJ-PESO2(WK-CNPJ-IDX)
+           END-PERFORM.
+           COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+               (WK-CNPJ-DV1 * WK-CNPJ-PESO2(13)).
+           DIVIDE WK-CNPJ-SOMA BY 11 GIVING WK-CNPJ-QUOC
+               REMAINDER WK-CNPJ-RESTO.
+           IF WK-CNPJ-RESTO < 2
+               MOVE 0 TO WK-CNPJ-DV2
+           ELSE
+               COMPUTE WK-CNPJ-DV2 = 11 - WK-CNPJ-RESTO
+           END-IF.
+
+           IF WK-CNPJ-DIG(13) EQUAL WK-CNPJ-DV1 AND
+              WK-CNPJ-DIG(14) EQUAL WK-CNPJ-DV2
+               MOVE "S" TO WK-CNPJ-VALIDO-SW
+           END-IF.
+       CNPJ-VALIDA-DIGITOS-FIM.
+           EXIT.
