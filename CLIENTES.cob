@@ -5,20 +5,33 @@
        FILE-CONTROL.
            SELECT FILE1 ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STAT
-               RECORD KEY IS FS-KEY.
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CNPJ.
+           SELECT WK-ORDENACAO ASSIGN TO DISK.
+           SELECT REL-CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REL-STAT.
+           SELECT AUDITORIA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STAT.
        DATA DIVISION.
        FILE SECTION.
-       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
-       01 FILE1-REC.
-           05 FS-KEY.
-               10 FS-CODCLIE PIC 9(07) BLANK WHEN ZEROS.
-           05 FS-CNPJ        PIC 9(14).
-           05 FS-RZSOCIAL    PIC X(40).
-           05 FS-LATITUDE    PIC S9(03)V9(08).
-           05 FS-LONGITUDE   PIC S9(03)V9(08).
-           05 FILLER         PIC X(20).
+       COPY clientes-fd.
+
+       COPY auditoria-fd.
+
+       SD WK-ORDENACAO.
+       01 WK-ORD-REC.
+           05 WK-ORD-CODCLIE   PIC 9(07).
+           05 WK-ORD-CNPJ      PIC 9(14).
+           05 WK-ORD-RZSOCIAL  PIC X(40).
+           05 WK-ORD-LATITUDE  PIC S9(03)V9(08).
+           05 WK-ORD-LONGITUDE PIC S9(03)V9(08).
+
+       FD REL-CLIENTES VALUE OF FILE-ID IS "relatorio_clientes.txt".
+       01 REL-LINHA PIC X(100).
        WORKING-STORAGE SECTION.
        01 WS-MODULO.
            05 FILLER PIC X(11) VALUE "CLIENTES -".
@@ -29,13 +42,19 @@
            88 E-CONSULTAR VALUE IS "2".
            88 E-ALTERAR   VALUE IS "3".
            88 E-EXCLUIR   VALUE IS "4".
+           88 E-RELATORIO VALUE IS "5".
            88 E-ENCERRAR  VALUE IS "X" "x".
        77 FS-STAT PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
            88 FS-NAO-EXISTE VALUE 35.
+           88 FS-FIM        VALUE 10.
+       77 REL-STAT PIC 9(02).
+           88 REL-OK VALUE ZEROS.
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
+       77 WS-SW-FIM-SORT PIC X.
+           88 SW-FIM-SORT VALUE "S".
 
        77 WS-NUML PIC 999.
        77 WS-NUMC PIC 999.
@@ -45,6 +64,42 @@
        77 WS-STATUS PIC X(30).
        77 WS-MSGERRO PIC X(80).
 
+       77 WS-BUSCA-CNPJ PIC 9(14) VALUE ZEROS.
+
+       77 WS-ORDEM PIC X VALUE "1".
+           88 ORDEM-CODIGO VALUE "1".
+           88 ORDEM-RAZAO  VALUE "2".
+       77 WS-REL-LINHAS PIC 9(05) VALUE ZEROS.
+       01 WS-REL-CAB1 PIC X(100) VALUE
+          "COD.CLIENTE  CNPJ           RAZAO SOCIAL".
+       01 WS-REL-CAB2 PIC X(100) VALUE
+          "                                  LATITUDE    LONGITUDE".
+       01 WS-REL-DETALHE.
+           05 WS-REL-D-CODCLIE   PIC ZZZZZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-REL-D-CNPJ      PIC Z(13)9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-REL-D-RZSOCIAL  PIC X(40).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-REL-D-LATITUDE  PIC -ZZ9.9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-REL-D-LONGITUDE PIC -ZZ9.9(08).
+
+       COPY cnpjdup-ws.
+
+       COPY auditoria-ws.
+
+       01 WS-ALTERA-NOVO.
+           05 WS-AN-CNPJ       PIC 9(14).
+           05 WS-AN-RZSOCIAL   PIC X(40).
+           05 WS-AN-LATITUDE   PIC S9(03)V9(08).
+           05 WS-AN-LONGITUDE  PIC S9(03)V9(08).
+           05 WS-AN-SITUACAO   PIC X(01).
+
+       COPY cnpjval-ws.
+
+       COPY geobounds-ws.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -69,9 +124,17 @@
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
            05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
            05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
-           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
-           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
-           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+           05 LINE 11 COLUMN 15 VALUE "5 - RELATORIO".
+           05 LINE 12 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 14 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 14 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-ORDEM-RELATORIO FOREGROUND-COLOR 6.
+           05 LINE 10 COLUMN 15 VALUE "ORDENAR POR:".
+           05 LINE 11 COLUMN 17 VALUE "1 - CODIGO DO CLIENTE".
+           05 LINE 12 COLUMN 17 VALUE "2 - RAZAO SOCIAL".
+           05 LINE 14 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 14 COL PLUS 1 USING WS-ORDEM AUTO.
 
        01 SS-TELA-REGISTRO.
            05 SS-CHAVE FOREGROUND-COLOR 2.
@@ -85,16 +148,29 @@
                10 LINE 12 COLUMN 10 VALUE "  RAZAO SOCIAL:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-RZSOCIAL.
                10 LINE 13 COLUMN 10 VALUE "      LATITUDE:".
-               10 COLUMN PLUS 2 PIC S9(03)V9(08) USING FS-LATITUDE
-                  BLANK WHEN ZEROS.
+               10 COLUMN PLUS 2 PIC S9(03)V9(08) USING FS-LATITUDE.
                10 LINE 14 COLUMN 10 VALUE "     LONGITUDE:".
-               10 COLUMN PLUS 2 PIC S9(03)V9(08) USING FS-LONGITUDE
+               10 COLUMN PLUS 2 PIC S9(03)V9(08) USING FS-LONGITUDE.
+               10 LINE 15 COLUMN 10 VALUE "      SITUACAO:".
+               10 COLUMN PLUS 2 PIC X(01) FROM FS-SITUACAO.
+
+       01 SS-CHAVE-BUSCA.
+           05 FILLER FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "CODIGO CLIENTE:".
+               10 COLUMN PLUS 2 PIC 9(07) USING FS-CODCLIE
+                  BLANK WHEN ZEROS.
+               10 LINE 11 COLUMN 10 VALUE "   OU O CNPJ:".
+               10 COLUMN PLUS 2 PIC 9(14) USING WS-BUSCA-CNPJ
                   BLANK WHEN ZEROS.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
                10 COLUMN PLUS 2 TO WS-ERRO.
+
+       01 SS-OPERADOR FOREGROUND-COLOR 6.
+           05 LINE 10 COLUMN 15 VALUE "IDENTIFICACAO DO OPERADOR:".
+           05 COLUMN PLUS 2 PIC X(10) USING WS-OPERADOR.
        PROCEDURE DIVISION.
        INICIO.
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
@@ -103,6 +179,12 @@
            ACCEPT WS-NUML FROM LINES
            ACCEPT WS-NUMC FROM COLUMNS
            PERFORM ABRIR-ARQUIVOS
+           MOVE "IDENTIFICACAO" TO WS-OP
+           MOVE "INFORME SEU CODIGO DE OPERADOR" TO WS-STATUS
+           PERFORM UNTIL WS-OPERADOR NOT EQUAL SPACES
+               DISPLAY SS-CLS
+               ACCEPT SS-OPERADOR
+           END-PERFORM
            PERFORM UNTIL E-ENCERRAR
                MOVE "MENU" TO WS-OP
                MOVE "ESCOLHA A OPCAO" TO WS-STATUS
@@ -118,10 +200,13 @@
                        PERFORM ALTERA THRU ALTERA-FIM
                    WHEN E-EXCLUIR
                        PERFORM EXCLUI THRU EXCLUI-FIM
+                   WHEN E-RELATORIO
+                       PERFORM RELATORIO THRU RELATORIO-FIM
                END-EVALUATE
            END-PERFORM.
        FINALIZA.
            CLOSE FILE1.
+           CLOSE AUDITORIA.
            STOP RUN.
 
       * -----------------------------------
@@ -140,11 +225,48 @@
                PERFORM MOSTRA-ERRO
                GO INCLUI-LOOP
            END-IF
+           MOVE FS-CNPJ TO WK-CNPJ-VALIDAR.
+           PERFORM CNPJ-VALIDA-DIGITOS THRU CNPJ-VALIDA-DIGITOS-FIM.
+           IF NOT WK-CNPJ-VALIDO
+               MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VALIDA-AREA-ATENDIMENTO THRU
+               VALIDA-AREA-ATENDIMENTO-FIM.
+           IF WS-FORA-DA-AREA
+               MOVE "LATITUDE/LONGITUDE FORA DA AREA DE ATENDIMENTO"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VERIFICA-CNPJ-DUPLICADO THRU
+               VERIFICA-CNPJ-DUPLICADO-FIM.
+           IF WS-CNPJ-DUPLICADO
+               MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE "A" TO FS-SITUACAO.
+           MOVE SPACES TO WS-AUDIT-ANTES.
+           MOVE ZEROS  TO WS-AA-CNPJ WS-AA-LATITUDE WS-AA-LONGITUDE.
            WRITE FILE1-REC
            INVALID KEY
-               MOVE "CLIENTE JA EXISTE" TO WS-MSGERRO
+               PERFORM DIAGNOSTICA-COLISAO-CNPJ THRU
+                   DIAGNOSTICA-COLISAO-CNPJ-FIM
+               IF WS-COLISAO-CODIGO
+                   MOVE "CLIENTE JA EXISTE" TO WS-MSGERRO
+               ELSE
+                   MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                       TO WS-MSGERRO
+               END-IF
                PERFORM MOSTRA-ERRO
                MOVE ZEROS TO FS-KEY
+           NOT INVALID KEY
+               MOVE "INCLUSAO" TO WS-AUD-OPERACAO
+               PERFORM GRAVA-AUDITORIA
            END-WRITE.
            GO INCLUI.
        INCLUI-FIM.
@@ -156,13 +278,13 @@
            DISPLAY SS-CLS.
        CONSULTA-LOOP.
            MOVE SPACES TO FILE1-REC.
-           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE-BUSCA.
            PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
            IF FS-CANCELA
                GO CONSULTA-FIM
            END-IF
            IF FS-OK
-               DISPLAY SS-DADOS
+               DISPLAY SS-TELA-REGISTRO
                MOVE "PRESSIONE ENTER" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
            END-IF.
@@ -176,12 +298,24 @@
            DISPLAY SS-CLS.
        ALTERA-LOOP.
            MOVE SPACES TO FILE1-REC.
-           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE-BUSCA.
            PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
            IF FS-CANCELA
                GO TO ALTERA-FIM
            END-IF
+           IF FS-OK AND FS-SIT-INATIVO
+               MOVE "CLIENTE INATIVO - REATIVE PELA OPCAO EXCLUIR"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
            IF FS-OK
+               MOVE FS-CNPJ      TO WS-AA-CNPJ
+               MOVE FS-RZSOCIAL  TO WS-AA-RZSOCIAL
+               MOVE FS-LATITUDE  TO WS-AA-LATITUDE
+               MOVE FS-LONGITUDE TO WS-AA-LONGITUDE
+               MOVE FS-SITUACAO  TO WS-AA-SITUACAO
+               DISPLAY SS-TELA-REGISTRO
                ACCEPT SS-DADOS
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO ALTERA-LOOP
@@ -189,12 +323,69 @@
            ELSE
                GO ALTERA-LOOP
             END-IF
+            IF FS-CNPJ EQUAL SPACES OR FS-RZSOCIAL EQUAL SPACES
+                MOVE "FAVOR INFORMAR CNPJ E RAZAO SOCIAL" TO WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
+            MOVE FS-CNPJ TO WK-CNPJ-VALIDAR.
+            PERFORM CNPJ-VALIDA-DIGITOS THRU CNPJ-VALIDA-DIGITOS-FIM.
+            IF NOT WK-CNPJ-VALIDO
+                MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                    TO WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
+            PERFORM VALIDA-AREA-ATENDIMENTO THRU
+                VALIDA-AREA-ATENDIMENTO-FIM.
+            IF WS-FORA-DA-AREA
+                MOVE "LATITUDE/LONGITUDE FORA DA AREA DE ATENDIMENTO"
+                    TO WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
+            PERFORM VERIFICA-CNPJ-DUPLICADO THRU
+                VERIFICA-CNPJ-DUPLICADO-FIM.
+            IF WS-CNPJ-DUPLICADO
+                MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                    TO WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
+            MOVE FS-CNPJ      TO WS-AN-CNPJ.
+            MOVE FS-RZSOCIAL  TO WS-AN-RZSOCIAL.
+            MOVE FS-LATITUDE  TO WS-AN-LATITUDE.
+            MOVE FS-LONGITUDE TO WS-AN-LONGITUDE.
+            MOVE FS-SITUACAO  TO WS-AN-SITUACAO.
+            READ FILE1
+                INVALID KEY
+                    MOVE "CLIENTE NAO ENCONTRADO" TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                    GO ALTERA-LOOP
+            END-READ.
+            IF FS-CNPJ      NOT EQUAL WS-AA-CNPJ      OR
+               FS-RZSOCIAL  NOT EQUAL WS-AA-RZSOCIAL  OR
+               FS-LATITUDE  NOT EQUAL WS-AA-LATITUDE  OR
+               FS-LONGITUDE NOT EQUAL WS-AA-LONGITUDE OR
+               FS-SITUACAO  NOT EQUAL WS-AA-SITUACAO
+                MOVE "REGISTRO ALTERADO POR OUTRO OPERADOR - RELEIA"
+                    TO WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF.
+            MOVE WS-AN-CNPJ      TO FS-CNPJ.
+            MOVE WS-AN-RZSOCIAL  TO FS-RZSOCIAL.
+            MOVE WS-AN-LATITUDE  TO FS-LATITUDE.
+            MOVE WS-AN-LONGITUDE TO FS-LONGITUDE.
+            MOVE WS-AN-SITUACAO  TO FS-SITUACAO.
             REWRITE FILE1-REC
                 INVALID KEY
-                    MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+                    MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                        TO WS-MSGERRO
                     PERFORM MOSTRA-ERRO
                 NOT INVALID KEY
-                    CONTINUE
+                    MOVE "ALTERACAO" TO WS-AUD-OPERACAO
+                    PERFORM GRAVA-AUDITORIA
             END-REWRITE.
             GO ALTERA-LOOP.
        ALTERA-FIM.
@@ -205,7 +396,7 @@
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
            DISPLAY SS-CLS.
            MOVE SPACES TO FILE1-REC.
-           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CHAVE-BUSCA.
            PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
            IF FS-CANCELA
                GO EXCLUI-FIM
@@ -213,32 +404,161 @@
            IF NOT FS-OK
                GO EXCLUI
            END-IF
-           DISPLAY SS-DADOS.
+           DISPLAY SS-TELA-REGISTRO.
+           MOVE FS-CNPJ      TO WS-AA-CNPJ.
+           MOVE FS-RZSOCIAL  TO WS-AA-RZSOCIAL.
+           MOVE FS-LATITUDE  TO WS-AA-LATITUDE.
+           MOVE FS-LONGITUDE TO WS-AA-LONGITUDE.
+           MOVE FS-SITUACAO  TO WS-AA-SITUACAO.
+           IF FS-SIT-INATIVO
+               MOVE "N" TO WS-ERRO
+               MOVE "CLIENTE JA INATIVO. REATIVAR (S/N)?" TO WS-MSGERRO
+               ACCEPT SS-ERRO
+               IF NOT E-SIM
+                   GO EXCLUI-FIM
+               END-IF
+               MOVE "A" TO FS-SITUACAO
+               REWRITE FILE1-REC
+                   INVALID KEY
+                       MOVE "ERRO AO REATIVAR" TO WS-MSGERRO
+                       PERFORM MOSTRA-ERRO
+                   NOT INVALID KEY
+                       MOVE "REATIVACAO" TO WS-AUD-OPERACAO
+                       PERFORM GRAVA-AUDITORIA
+               END-REWRITE
+               GO EXCLUI-FIM
+           END-IF
            MOVE "N" TO WS-ERRO.
            MOVE "CONFIRMA A EXCLUSÃO DO CLIENTE (S/N)?" TO WS-MSGERRO.
            ACCEPT SS-ERRO.
            IF NOT E-SIM
                GO EXCLUI-FIM
            END-IF
-           DELETE FILE1
+           MOVE "I" TO FS-SITUACAO.
+           REWRITE FILE1-REC
                INVALID KEY
                    MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                    PERFORM MOSTRA-ERRO
-           END-DELETE.
+               NOT INVALID KEY
+                   MOVE "EXCLUSAO" TO WS-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+           END-REWRITE.
        EXCLUI-FIM.
 
       * -----------------------------------
-      * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
+      * GERA O LISTAGEM DE CLIENTES (relatorio_clientes.txt) LENDO
+      * FILE1 POR COMPLETO E ORDENANDO PELO CODIGO OU PELA RAZAO
+      * SOCIAL, CONFORME A OPCAO DO OPERADOR.
+       RELATORIO.
+           MOVE "RELATORIO" TO WS-OP.
+           MOVE "ESC PARA CANCELAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE "1" TO WS-ORDEM.
+           ACCEPT SS-ORDEM-RELATORIO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO RELATORIO-FIM
+           END-IF
+           IF ORDEM-CODIGO
+               SORT WK-ORDENACAO ON ASCENDING KEY WK-ORD-CODCLIE
+                   INPUT PROCEDURE GERA-ENTRADA-RELATORIO
+                   OUTPUT PROCEDURE GERA-SAIDA-RELATORIO
+           ELSE
+               SORT WK-ORDENACAO ON ASCENDING KEY WK-ORD-RZSOCIAL
+                   INPUT PROCEDURE GERA-ENTRADA-RELATORIO
+                   OUTPUT PROCEDURE GERA-SAIDA-RELATORIO
+           END-IF.
+           MOVE "RELATORIO GRAVADO EM relatorio_clientes.txt"
+               TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+       RELATORIO-FIM.
+
+      * -----------------------------------
+      * LE FILE1 DO INICIO AO FIM E ALIMENTA O SORT.
+       GERA-ENTRADA-RELATORIO.
+           MOVE ZEROS TO FS-CODCLIE.
+           START FILE1 KEY IS NOT LESS FS-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STAT
+           END-START.
+           PERFORM UNTIL FS-FIM
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE 10 TO FS-STAT
+                   NOT AT END
+                       IF FS-SIT-ATIVO
+                           MOVE FS-CODCLIE   TO WK-ORD-CODCLIE
+                           MOVE FS-CNPJ      TO WK-ORD-CNPJ
+                           MOVE FS-RZSOCIAL  TO WK-ORD-RZSOCIAL
+                           MOVE FS-LATITUDE  TO WK-ORD-LATITUDE
+                           MOVE FS-LONGITUDE TO WK-ORD-LONGITUDE
+                           RELEASE WK-ORD-REC
+                       END-IF
+               END-READ
+           END-PERFORM.
+       GERA-ENTRADA-RELATORIO-FIM.
+
+      * -----------------------------------
+      * RECEBE OS REGISTROS JA ORDENADOS E GRAVA O ARQUIVO DE
+      * RELATORIO EM FORMATO TEXTO.
+       GERA-SAIDA-RELATORIO.
+           MOVE ZEROS TO WS-REL-LINHAS.
+           MOVE "N" TO WS-SW-FIM-SORT.
+           OPEN OUTPUT REL-CLIENTES.
+           WRITE REL-LINHA FROM WS-REL-CAB1.
+           WRITE REL-LINHA FROM WS-REL-CAB2.
+           PERFORM UNTIL SW-FIM-SORT
+               RETURN WK-ORDENACAO
+                   AT END
+                       MOVE "S" TO WS-SW-FIM-SORT
+                   NOT AT END
+                       MOVE WK-ORD-CODCLIE   TO WS-REL-D-CODCLIE
+                       MOVE WK-ORD-CNPJ      TO WS-REL-D-CNPJ
+                       MOVE WK-ORD-RZSOCIAL  TO WS-REL-D-RZSOCIAL
+                       MOVE WK-ORD-LATITUDE  TO WS-REL-D-LATITUDE
+                       MOVE WK-ORD-LONGITUDE TO WS-REL-D-LONGITUDE
+                       WRITE REL-LINHA FROM WS-REL-DETALHE
+                       ADD 1 TO WS-REL-LINHAS
+               END-RETURN
+           END-PERFORM.
+           CLOSE REL-CLIENTES.
+       GERA-SAIDA-RELATORIO-FIM.
+
+      * -----------------------------------
+       COPY cnpjdup-pd.
+
+      * -----------------------------------
+       COPY geobounds-pd.
+
+      * -----------------------------------
+      * LE CLIENTE POR CODIGO OU POR CNPJ E MOSTRA MENSAGEM SE
+      * CHAVE NAO EXISTE
        LE-CLIENTE.
-           ACCEPT SS-CHAVE.
-           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+           MOVE ZEROS TO WS-BUSCA-CNPJ.
+           ACCEPT SS-CHAVE-BUSCA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 99 TO FS-STAT
+               GO LE-CLIENTE-FIM
+           END-IF
+           IF FS-CODCLIE NOT EQUAL ZEROS
                READ FILE1
                    INVALID KEY
                        MOVE "CLIENTE NAO ENCONTRADO" TO WS-MSGERRO
                        PERFORM MOSTRA-ERRO
                END-READ
            ELSE
-               MOVE 99 to FS-STAT
+               IF WS-BUSCA-CNPJ NOT EQUAL ZEROS
+                   MOVE WS-BUSCA-CNPJ TO FS-CNPJ
+                   READ FILE1 KEY IS FS-CNPJ
+                       INVALID KEY
+                           MOVE "CLIENTE NAO ENCONTRADO" TO WS-MSGERRO
+                           PERFORM MOSTRA-ERRO
+                   END-READ
+               ELSE
+                   MOVE "INFORME O CODIGO OU O CNPJ DO CLIENTE"
+                       TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   MOVE 35 TO FS-STAT
+               END-IF
            END-IF.
        LE-CLIENTE-FIM.
 
@@ -250,6 +570,10 @@
                OPEN OUTPUT FILE1
                CLOSE FILE1
                OPEN I-O FILE1
+           END-IF
+           OPEN EXTEND AUDITORIA
+           IF AUD-STAT NOT EQUAL ZEROS
+               OPEN OUTPUT AUDITORIA
            END-IF.
 
       * -----------------------------------
@@ -258,3 +582,9 @@
            DISPLAY SS-ERRO
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
+
+      * -----------------------------------
+       COPY auditoria-pd.
+
+      * -----------------------------------
+       COPY cnpjval-pd.
