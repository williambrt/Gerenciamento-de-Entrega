@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENTREGAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CNPJ.
+           SELECT ENTFILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS ENT-STAT
+               RECORD KEY IS ENT-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY clientes-fd.
+
+       FD ENTFILE VALUE OF FILE-ID IS "entregas.dat".
+       01 ENTFILE-REC.
+           05 ENT-KEY.
+               10 ENT-NUMPEDIDO PIC 9(07) BLANK WHEN ZEROS.
+           05 ENT-CODCLIE    PIC 9(07).
+           05 ENT-DTENTREGA  PIC 9(08).
+           05 ENT-SITUACAO   PIC X(01).
+           05 ENT-LATITUDE   PIC S9(03)V9(08).
+           05 ENT-LONGITUDE  PIC S9(03)V9(08).
+           05 FILLER         PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-MODULO.
+           05 FILLER PIC X(11) VALUE "ENTREGAS -".
+           05 WS-OP PIC X(20) VALUE SPACES.
+
+       77 WS-OPCAO PIC X.
+           88 E-INCLUIR   VALUE IS "1".
+           88 E-CONSULTAR VALUE IS "2".
+           88 E-ALTERAR   VALUE IS "3".
+           88 E-ENCERRAR  VALUE IS "X" "x".
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-CANCELA    VALUE 99.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 ENT-STAT PIC 9(02).
+           88 ENT-OK         VALUE ZEROS.
+           88 ENT-CANCELA    VALUE 99.
+           88 ENT-NAO-EXISTE VALUE 35.
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+
+       77 WS-NUML PIC 999.
+       77 WS-NUMC PIC 999.
+       77 COR-FUNDO PIC 9 VALUE 1.
+       77 COR-FRENTE PIC 9 VALUE 6.
+
+       77 WS-STATUS PIC X(30).
+       77 WS-MSGERRO PIC X(80).
+
+       01 SW-STATUS-ENTREGA PIC X(01).
+           88 SE-PENDENTE VALUE "P".
+           88 SE-EM-ROTA  VALUE "R".
+           88 SE-ENTREGUE VALUE "E".
+           88 SE-FALHOU   VALUE "F".
+           88 SE-VALIDO   VALUES "P" "R" "E" "F".
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
+           05 LINE 10 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 12 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 12 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-CHAVE-BUSCA.
+           05 FILLER FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "NUMERO DO PEDIDO:".
+               10 COLUMN PLUS 2 PIC 9(07) USING ENT-NUMPEDIDO
+                  BLANK WHEN ZEROS.
+
+       01 SS-TELA-REGISTRO.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "NUMERO DO PEDIDO:".
+               10 COLUMN PLUS 2 PIC 9(07) USING ENT-NUMPEDIDO
+                  BLANK WHEN ZEROS.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "  CODIGO CLIENTE:".
+               10 COLUMN PLUS 2 PIC 9(07) USING ENT-CODCLIE
+                  BLANK WHEN ZEROS.
+               10 LINE 12 COLUMN 10 VALUE "DATA DA ENTREGA:".
+               10 COLUMN PLUS 2 PIC 9(08) USING ENT-DTENTREGA
+                  BLANK WHEN ZEROS.
+               10 LINE 13 COLUMN 10 VALUE
+                  "SITUACAO (P/R/E/F):".
+               10 COLUMN PLUS 2 PIC X(01) USING ENT-SITUACAO.
+               10 LINE 16 COLUMN 10 VALUE
+                  "P-PENDENTE R-EM ROTA E-ENTREGUE F-FALHOU".
+               10 LINE 14 COLUMN 10 VALUE "   LATITUDE DESTINO:".
+               10 COLUMN PLUS 2 PIC S9(03)V9(08) USING ENT-LATITUDE.
+               10 LINE 15 COLUMN 10 VALUE "  LONGITUDE DESTINO:".
+               10 COLUMN PLUS 2 PIC S9(03)V9(08) USING ENT-LONGITUDE.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "MENU" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-ALTERAR
+                       PERFORM ALTERA THRU ALTERA-FIM
+               END-EVALUATE
+           END-PERFORM.
+       FINALIZA.
+           CLOSE FILE1.
+           CLOSE ENTFILE.
+           STOP RUN.
+
+      * -----------------------------------
+       INCLUI.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO ENTFILE-REC.
+           MOVE "P" TO ENT-SITUACAO.
+       INCLUI-LOOP.
+           ACCEPT SS-TELA-REGISTRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF ENT-CODCLIE EQUAL ZEROS
+               MOVE "FAVOR INFORMAR O CODIGO DO CLIENTE" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE ENT-SITUACAO TO SW-STATUS-ENTREGA.
+           IF NOT SE-VALIDO
+               MOVE "SITUACAO INVALIDA (USE P, R, E OU F)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VERIFICA-CLIENTE-FK THRU VERIFICA-CLIENTE-FK-FIM.
+           IF NOT FS-OK
+               GO INCLUI-LOOP
+           END-IF
+           WRITE ENTFILE-REC
+           INVALID KEY
+               MOVE "PEDIDO JA EXISTE" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               MOVE ZEROS TO ENT-KEY
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+       CONSULTA-LOOP.
+           MOVE SPACES TO ENTFILE-REC.
+           DISPLAY SS-CHAVE-BUSCA.
+           PERFORM LE-ENTREGA THRU LE-ENTREGA-FIM.
+           IF ENT-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF ENT-OK
+               DISPLAY SS-TELA-REGISTRO
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+       ALTERA.
+           MOVE "ALTERACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+       ALTERA-LOOP.
+           MOVE SPACES TO ENTFILE-REC.
+           DISPLAY SS-CHAVE-BUSCA.
+           PERFORM LE-ENTREGA THRU LE-ENTREGA-FIM.
+           IF ENT-CANCELA
+               GO TO ALTERA-FIM
+           END-IF
+           IF ENT-OK
+               DISPLAY SS-TELA-REGISTRO
+               ACCEPT SS-DADOS
+               IF COB-CRT-STATUS = COB-SCR-ESC
+                   GO ALTERA-LOOP
+               END-IF
+           ELSE
+               GO ALTERA-LOOP
+            END-IF
+            MOVE ENT-SITUACAO TO SW-STATUS-ENTREGA.
+            IF NOT SE-VALIDO
+                MOVE "SITUACAO INVALIDA (USE P, R, E OU F)"
+                    TO WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
+            PERFORM VERIFICA-CLIENTE-FK THRU VERIFICA-CLIENTE-FK-FIM.
+            IF NOT FS-OK
+                GO ALTERA-LOOP
+            END-IF
+            REWRITE ENTFILE-REC
+                INVALID KEY
+                    MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                NOT INVALID KEY
+                    CONTINUE
+            END-REWRITE.
+            GO ALTERA-LOOP.
+       ALTERA-FIM.
+
+      * -----------------------------------
+      * CONFERE SE O CODIGO DE CLIENTE INFORMADO (FK PARA FILE1)
+      * EXISTE EM clientes.dat.
+       VERIFICA-CLIENTE-FK.
+           MOVE ENT-CODCLIE TO FS-CODCLIE.
+           READ FILE1
+               INVALID KEY
+                   MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+           END-READ.
+           IF FS-OK AND NOT FS-SIT-ATIVO
+               MOVE "CLIENTE INATIVO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               MOVE 35 TO FS-STAT
+           END-IF.
+       VERIFICA-CLIENTE-FK-FIM.
+
+      * -----------------------------------
+      * LE ENTREGA PELO NUMERO DO PEDIDO E MOSTRA MENSAGEM SE A
+      * CHAVE NAO EXISTE
+       LE-ENTREGA.
+           ACCEPT SS-CHAVE-BUSCA.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ ENTFILE
+                   INVALID KEY
+                       MOVE "PEDIDO NAO ENCONTRADO" TO WS-MSGERRO
+                       PERFORM MOSTRA-ERRO
+               END-READ
+           ELSE
+               MOVE 99 TO ENT-STAT
+           END-IF.
+       LE-ENTREGA-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+       ABRIR-ARQUIVOS.
+           OPEN INPUT FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN INPUT FILE1
+           END-IF.
+           OPEN I-O ENTFILE
+           IF ENT-NAO-EXISTE THEN
+               OPEN OUTPUT ENTFILE
+               CLOSE ENTFILE
+               OPEN I-O ENTFILE
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
