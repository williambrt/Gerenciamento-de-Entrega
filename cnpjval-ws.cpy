@@ -0,0 +1,48 @@
+      * -----------------------------------------------------------
+      * CNPJVAL-WS - AREA DE TRABALHO PARA VALIDACAO DOS DIGITOS
+      * VERIFICADORES DO CNPJ. COPY NA WORKING-STORAGE SECTION DE
+      * QUALQUER PROGRAMA QUE PRECISE VALIDAR UM CNPJ (VER
+      * CNPJVAL-PD.CPY PARA O PARAGRAFO DE VALIDACAO).
+      * -----------------------------------------------------------
+       01 WK-CNPJ-VALIDAR PIC 9(14).
+       01 WK-CNPJ-VALIDO-SW PIC X.
+           88 WK-CNPJ-VALIDO VALUE "S".
+       01 WK-CNPJ-DIGITOS.
+           05 WK-CNPJ-DIG PIC 9 OCCURS 14 TIMES.
+       01 WK-CNPJ-PESO1-VALORES.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+       01 WK-CNPJ-PESO1-TAB REDEFINES WK-CNPJ-PESO1-VALORES.
+           05 WK-CNPJ-PESO1 PIC 9 OCCURS 12 TIMES.
+       01 WK-CNPJ-PESO2-VALORES.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+       01 WK-CNPJ-PESO2-TAB REDEFINES WK-CNPJ-PESO2-VALORES.
+           05 WK-CNPJ-PESO2 PIC 9 OCCURS 13 TIMES.
+       01 WK-CNPJ-SOMA PIC 9(05).
+       01 WK-CNPJ-QUOC PIC 9(05).
+       01 WK-CNPJ-RESTO PIC 9(05).
+       01 WK-CNPJ-DV1 PIC 9.
+       01 WK-CNPJ-DV2 PIC 9.
+       01 WK-CNPJ-IDX PIC 9(02).
