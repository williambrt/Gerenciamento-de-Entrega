@@ -0,0 +1,18 @@
+      * -----------------------------------------------------------
+      * GEOBOUNDS-PD - VERIFICA SE FS-LATITUDE/FS-LONGITUDE CAEM
+      * DENTRO DA AREA DE ATENDIMENTO CONFIGURADA EM GEOBOUNDS-WS.
+      * COPY NA PROCEDURE DIVISION. SAIDA: WS-FORA-DA-AREA ("S" =
+      * COORDENADA FORA DOS LIMITES). O CHAMADOR DECIDE COMO AVISAR
+      * O OPERADOR (TELA, RELATORIO DE EXCECOES).
+      * -----------------------------------------------------------
+       VALIDA-AREA-ATENDIMENTO.
+           MOVE "N" TO WS-SW-FORA-AREA.
+           IF FS-LATITUDE < WS-LAT-MINIMA OR
+                   FS-LATITUDE > WS-LAT-MAXIMA
+               MOVE "S" TO WS-SW-FORA-AREA
+           END-IF.
+           IF FS-LONGITUDE < WS-LON-MINIMA OR
+                   FS-LONGITUDE > WS-LON-MAXIMA
+               MOVE "S" TO WS-SW-FORA-AREA
+           END-IF.
+       VALIDA-AREA-ATENDIMENTO-FIM.
