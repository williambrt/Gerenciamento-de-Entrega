@@ -0,0 +1,29 @@
+      * -----------------------------------------------------------
+      * AUDITORIA-FD - LAYOUT DO REGISTRO DE auditoria.dat (TRILHA
+      * DE AUDITORIA DE GRAVACOES EM clientes.dat). COPY NA FILE
+      * SECTION DE QUALQUER PROGRAMA QUE GRAVE EM FILE1 E PRECISE
+      * REGISTRAR A ALTERACAO (HOJE: CLIENTES, CARGALOTE), PARA QUE
+      * TODOS ESCREVAM NO MESMO FORMATO E ARQUIVO.
+      * -----------------------------------------------------------
+       FD AUDITORIA VALUE OF FILE-ID IS "auditoria.dat".
+       01 AUD-REC.
+           05 AUD-DATA-HORA   PIC X(21).
+           05 AUD-OPERADOR    PIC X(10).
+           05 AUD-OPERACAO    PIC X(10).
+           05 AUD-CODCLIE     PIC 9(07).
+           05 AUD-ANTES.
+               10 AUD-A-CNPJ       PIC 9(14).
+               10 AUD-A-RZSOCIAL   PIC X(40).
+               10 AUD-A-LATITUDE   PIC S9(03)V9(08)
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+               10 AUD-A-LONGITUDE  PIC S9(03)V9(08)
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+               10 AUD-A-SITUACAO   PIC X(01).
+           05 AUD-DEPOIS.
+               10 AUD-D-CNPJ       PIC 9(14).
+               10 AUD-D-RZSOCIAL   PIC X(40).
+               10 AUD-D-LATITUDE   PIC S9(03)V9(08)
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+               10 AUD-D-LONGITUDE  PIC S9(03)V9(08)
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+               10 AUD-D-SITUACAO   PIC X(01).
