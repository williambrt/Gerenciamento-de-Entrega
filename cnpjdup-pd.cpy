@@ -0,0 +1,46 @@
+      * -----------------------------------------------------------
+      * CNPJDUP-PD - IMPEDE QUE O MESMO CNPJ FIQUE CADASTRADO SOB
+      * CODIGOS DE CLIENTE DIFERENTES EM FILE1 (clientes.dat). COPY
+      * NA PROCEDURE DIVISION. REQUER FILE1 ABERTO COM ACESSO DYNAMIC
+      * OU RANDOM E A WORKING-STORAGE DE CNPJDUP-WS. NAO ALTERA A
+      * NAVEGACAO DO ARQUIVO: SALVA E RESTAURA FILE1-REC INTEIRO EM
+      * TORNO DA LEITURA PELA CHAVE ALTERNATIVA. SAIDA: WS-CNPJ-
+      * DUPLICADO ("S" = JA EXISTE OUTRO CLIENTE COM O MESMO CNPJ).
+      * O CHAMADOR DECIDE COMO AVISAR O OPERADOR (TELA, RELATORIO DE
+      * EXCECOES).
+      *
+      * FS-CNPJ E CHAVE ALTERNATIVA UNICA (SEM WITH DUPLICATES), ENTAO
+      * UM WRITE/REWRITE QUE COLIDA NELA JA E REJEITADO PELO PROPRIO
+      * ARQUIVO (INVALID KEY), SEM JANELA ENTRE A CHECAGEM E A
+      * GRAVACAO. QUANDO ISSO ACONTECE, O FILE STATUS SOZINHO NAO DIZ
+      * SE A COLISAO FOI NA CHAVE PRIMARIA (FS-CODCLIE) OU NA CHAVE
+      * ALTERNATIVA (FS-CNPJ); DIAGNOSTICA-COLISAO-CNPJ DESEMPATA ISSO
+      * RELENDO PELA CHAVE PRIMARIA LOGO APOS O INVALID KEY DO
+      * WRITE. SAIDA: WS-COLISAO-CODIGO ("S" = O CODIGO DE CLIENTE JA
+      * EXISTE; "N" = A COLISAO FOI NO CNPJ).
+      * -----------------------------------------------------------
+       VERIFICA-CNPJ-DUPLICADO.
+           MOVE "N" TO WS-SW-DUP.
+           MOVE FILE1-REC TO WS-SALVA-CLIENTE.
+           READ FILE1 KEY IS FS-CNPJ
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS-CODCLIE NOT EQUAL WS-SALVA-CODCLIE
+                       MOVE "S" TO WS-SW-DUP
+                   END-IF
+           END-READ.
+           MOVE WS-SALVA-CLIENTE TO FILE1-REC.
+       VERIFICA-CNPJ-DUPLICADO-FIM.
+
+       DIAGNOSTICA-COLISAO-CNPJ.
+           MOVE "N" TO WS-SW-COLISAO-CODIGO.
+           MOVE FILE1-REC TO WS-SALVA-CLIENTE.
+           READ FILE1
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-SW-COLISAO-CODIGO
+           END-READ.
+           MOVE WS-SALVA-CLIENTE TO FILE1-REC.
+       DIAGNOSTICA-COLISAO-CNPJ-FIM.
