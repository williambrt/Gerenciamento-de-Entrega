@@ -0,0 +1,12 @@
+      * -----------------------------------------------------------
+      * GEOBOUNDS-WS - LIMITES (BOUNDING BOX) DA AREA DE ATENDIMENTO
+      * PARA VALIDACAO DE FS-LATITUDE/FS-LONGITUDE. COPY NA WORKING-
+      * STORAGE SECTION. AJUSTAR OS VALUES SE A AREA DE ATENDIMENTO
+      * MUDAR (HOJE: CLIENTES, CARGALOTE).
+      * -----------------------------------------------------------
+       77 WS-LAT-MINIMA PIC S9(03)V9(08) VALUE -34.00000000.
+       77 WS-LAT-MAXIMA PIC S9(03)V9(08) VALUE 005.50000000.
+       77 WS-LON-MINIMA PIC S9(03)V9(08) VALUE -74.00000000.
+       77 WS-LON-MAXIMA PIC S9(03)V9(08) VALUE -34.00000000.
+       77 WS-SW-FORA-AREA PIC X.
+           88 WS-FORA-DA-AREA VALUE "S".
