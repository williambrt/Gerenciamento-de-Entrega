@@ -0,0 +1,17 @@
+      * -----------------------------------------------------------
+      * AUDITORIA-WS - CAMPOS DE WORKING-STORAGE PARA A TRILHA DE
+      * AUDITORIA (auditoria.dat). COPY JUNTO COM auditoria-fd.cpy
+      * E auditoria-pd.cpy EM QUALQUER PROGRAMA QUE GRAVE EM FILE1.
+      * WS-AUD-OPERACAO E WS-AUDIT-ANTES DEVEM SER PREENCHIDOS PELO
+      * CHAMADOR ANTES DE PERFORM GRAVA-AUDITORIA.
+      * -----------------------------------------------------------
+       77 AUD-STAT PIC 9(02).
+           88 AUD-OK VALUE ZEROS.
+       77 WS-OPERADOR PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACAO PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-ANTES.
+           05 WS-AA-CNPJ       PIC 9(14).
+           05 WS-AA-RZSOCIAL   PIC X(40).
+           05 WS-AA-LATITUDE   PIC S9(03)V9(08).
+           05 WS-AA-LONGITUDE  PIC S9(03)V9(08).
+           05 WS-AA-SITUACAO   PIC X(01).
