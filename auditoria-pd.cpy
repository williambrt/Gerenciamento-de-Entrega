@@ -0,0 +1,24 @@
+      * -----------------------------------------------------------
+      * AUDITORIA-PD - GRAVA UMA LINHA NA TRILHA DE AUDITORIA
+      * (auditoria.dat) COM OPERADOR, DATA/HORA E OS VALORES ANTES/
+      * DEPOIS DO REGISTRO. WS-AUD-OPERACAO E WS-AUDIT-ANTES DEVEM
+      * SER PREENCHIDOS PELO CHAMADOR ANTES DO PERFORM; O "DEPOIS"
+      * E SEMPRE O FILE1-REC JA GRAVADO/REGRAVADO.
+      * -----------------------------------------------------------
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO AUD-DATA-HORA.
+           MOVE WS-OPERADOR     TO AUD-OPERADOR.
+           MOVE WS-AUD-OPERACAO TO AUD-OPERACAO.
+           MOVE FS-CODCLIE      TO AUD-CODCLIE.
+           MOVE WS-AA-CNPJ      TO AUD-A-CNPJ.
+           MOVE WS-AA-RZSOCIAL  TO AUD-A-RZSOCIAL.
+           MOVE WS-AA-LATITUDE  TO AUD-A-LATITUDE.
+           MOVE WS-AA-LONGITUDE TO AUD-A-LONGITUDE.
+           MOVE WS-AA-SITUACAO  TO AUD-A-SITUACAO.
+           MOVE FS-CNPJ         TO AUD-D-CNPJ.
+           MOVE FS-RZSOCIAL     TO AUD-D-RZSOCIAL.
+           MOVE FS-LATITUDE     TO AUD-D-LATITUDE.
+           MOVE FS-LONGITUDE    TO AUD-D-LONGITUDE.
+           MOVE FS-SITUACAO     TO AUD-D-SITUACAO.
+           WRITE AUD-REC.
+       GRAVA-AUDITORIA-FIM.
