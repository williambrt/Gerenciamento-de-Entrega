@@ -0,0 +1,19 @@
+      * -----------------------------------------------------------
+      * CLIENTES-FD - LAYOUT DO REGISTRO DE clientes.dat. COPY NA
+      * FILE SECTION DE QUALQUER PROGRAMA QUE PRECISE LER/GRAVAR O
+      * CADASTRO DE CLIENTES (HOJE: CLIENTES, ENTREGAS, CARGALOTE).
+      * MANTER ESTE LAYOUT COMO FONTE UNICA EVITA QUE OS PROGRAMAS
+      * FIQUEM COM VISOES DIFERENTES DO MESMO ARQUIVO INDEXADO.
+      * -----------------------------------------------------------
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-CODCLIE PIC 9(07) BLANK WHEN ZEROS.
+           05 FS-CNPJ        PIC 9(14).
+           05 FS-RZSOCIAL    PIC X(40).
+           05 FS-LATITUDE    PIC S9(03)V9(08).
+           05 FS-LONGITUDE   PIC S9(03)V9(08).
+           05 FS-SITUACAO    PIC X(01).
+               88 FS-SIT-ATIVO   VALUE "A".
+               88 FS-SIT-INATIVO VALUE "I".
+           05 FILLER         PIC X(20).
