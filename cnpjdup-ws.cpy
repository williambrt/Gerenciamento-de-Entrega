@@ -0,0 +1,22 @@
+      * -----------------------------------------------------------
+      * CNPJDUP-WS - WORKING-STORAGE PARA VERIFICA-CNPJ-DUPLICADO E
+      * DIAGNOSTICA-COLISAO-CNPJ. COPY NA WORKING-STORAGE SECTION DE
+      * QUALQUER PROGRAMA QUE PRECISE CHECAR CNPJ DUPLICADO EM
+      * clientes.dat (FILE1) ANTES DE WRITE/REWRITE, OU DIAGNOSTICAR
+      * UMA COLISAO DE CHAVE APOS UM WRITE REJEITADO (HOJE: CLIENTES,
+      * CARGALOTE). WS-SALVA-CLIENTE TEM O MESMO TAMANHO TOTAL DE
+      * FILE1-REC (clientes-fd.cpy) PARA PERMITIR SALVAR/RESTAURAR O
+      * REGISTRO INTEIRO COM UM UNICO MOVE DE GRUPO.
+      * -----------------------------------------------------------
+       01 WS-SALVA-CLIENTE.
+           05 WS-SALVA-CODCLIE   PIC 9(07).
+           05 WS-SALVA-CNPJ      PIC 9(14).
+           05 WS-SALVA-RZSOCIAL  PIC X(40).
+           05 WS-SALVA-LATITUDE  PIC S9(03)V9(08).
+           05 WS-SALVA-LONGITUDE PIC S9(03)V9(08).
+           05 WS-SALVA-SITUACAO  PIC X(01).
+           05 WS-SALVA-FILLER    PIC X(20).
+       77 WS-SW-DUP PIC X.
+           88 WS-CNPJ-DUPLICADO VALUE "S".
+       77 WS-SW-COLISAO-CODIGO PIC X.
+           88 WS-COLISAO-CODIGO VALUE "S".
