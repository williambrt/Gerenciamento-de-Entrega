@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGALOTE.
+      * -----------------------------------------------------------
+      * CARGA EM LOTE DE CLIENTES A PARTIR DE UM ARQUIVO CSV (UMA
+      * LINHA POR CLIENTE: CODCLIE,CNPJ,RAZAO SOCIAL,LATITUDE,
+      * LONGITUDE). REAPROVEITA AS MESMAS CHECAGENS DE COLISAO DE
+      * CHAVE E DE CNPJ DUPLICADO DA INCLUI EM CLIENTES.COB (VIA OS
+      * COPYBOOKS cnpjval-*/cnpjdup-*). LINHAS QUE NAO PASSAM SAO
+      * GRAVADAS NO RELATORIO DE EXCECOES EM VEZ DE ABORTAR O LOTE.
+      * -----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CNPJ.
+           SELECT CARGA-CSV ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STAT.
+           SELECT REL-EXCECOES ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REL-STAT.
+           SELECT AUDITORIA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY clientes-fd.
+
+       COPY auditoria-fd.
+
+       FD CARGA-CSV VALUE OF FILE-ID IS "carga_clientes.csv".
+       01 CSV-LINHA PIC X(200).
+
+       FD REL-EXCECOES VALUE OF FILE-ID IS "carga_excecoes.txt".
+       01 REL-LINHA PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MODULO.
+           05 FILLER PIC X(12) VALUE "CARGALOTE -".
+           05 WS-OP PIC X(20) VALUE SPACES.
+
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 CSV-STAT PIC 9(02).
+           88 CSV-OK  VALUE ZEROS.
+           88 CSV-FIM VALUE 10.
+       77 REL-STAT PIC 9(02).
+           88 REL-OK VALUE ZEROS.
+       77 WS-SW-ARQS-ABERTOS PIC X VALUE "N".
+           88 WS-ARQS-ABERTOS VALUE "S".
+
+       77 WS-MSGERRO PIC X(80).
+
+       77 WS-LINHAS-LIDAS PIC 9(05) VALUE ZEROS.
+       77 WS-LINHAS-OK    PIC 9(05) VALUE ZEROS.
+       77 WS-LINHAS-ERRO  PIC 9(05) VALUE ZEROS.
+
+       01 WS-CSV-CAMPOS.
+           05 WS-CSV-CODCLIE   PIC X(10).
+           05 WS-CSV-CNPJ      PIC X(14).
+           05 WS-CSV-RZSOCIAL  PIC X(40).
+           05 WS-CSV-LATITUDE  PIC X(14).
+           05 WS-CSV-LONGITUDE PIC X(14).
+
+       01 WS-REL-CAB PIC X(150) VALUE
+          "LINHA  CODCLIE  CNPJ           MOTIVO DA REJEICAO".
+       01 WS-REL-DETALHE.
+           05 WS-REL-D-LINHA    PIC ZZZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-REL-D-CODCLIE  PIC Z(06)9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-REL-D-CNPJ     PIC Z(13)9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-REL-D-MOTIVO   PIC X(80).
+       01 WS-REL-RESUMO PIC X(150).
+
+       COPY cnpjval-ws.
+
+       COPY cnpjdup-ws.
+
+       COPY auditoria-ws.
+
+       COPY geobounds-ws.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "CARGALOTE" TO WS-OPERADOR.
+           PERFORM ABRIR-ARQUIVOS.
+           IF CSV-OK
+               PERFORM PROCESSA-ARQUIVO THRU PROCESSA-ARQUIVO-FIM
+           END-IF.
+           PERFORM ENCERRA THRU ENCERRA-FIM.
+           STOP RUN.
+
+      * -----------------------------------
+      * LE O CSV ATE O FIM, VALIDANDO E GRAVANDO CADA LINHA.
+       PROCESSA-ARQUIVO.
+           PERFORM UNTIL CSV-FIM
+               READ CARGA-CSV
+                   AT END
+                       MOVE 10 TO CSV-STAT
+                   NOT AT END
+                       ADD 1 TO WS-LINHAS-LIDAS
+                       PERFORM PROCESSA-LINHA THRU PROCESSA-LINHA-FIM
+               END-READ
+           END-PERFORM.
+       PROCESSA-ARQUIVO-FIM.
+
+      * -----------------------------------
+      * QUEBRA UMA LINHA DO CSV, VALIDA E GRAVA EM FILE1 OU, SE
+      * REPROVADA, GRAVA A EXCECAO NO RELATORIO E SEGUE O LOTE.
+       PROCESSA-LINHA.
+           MOVE SPACES TO WS-CSV-CAMPOS.
+           UNSTRING CSV-LINHA DELIMITED BY ","
+               INTO WS-CSV-CODCLIE WS-CSV-CNPJ WS-CSV-RZSOCIAL
+                    WS-CSV-LATITUDE WS-CSV-LONGITUDE
+           END-UNSTRING.
+
+           MOVE SPACES TO FILE1-REC.
+           MOVE WS-CSV-CODCLIE TO FS-CODCLIE.
+           MOVE WS-CSV-CNPJ    TO FS-CNPJ.
+           MOVE WS-CSV-RZSOCIAL TO FS-RZSOCIAL.
+
+           IF FUNCTION TRIM(WS-CSV-CODCLIE) NOT NUMERIC
+                   OR FUNCTION TRIM(WS-CSV-CNPJ) NOT NUMERIC
+               MOVE "CODIGO DE CLIENTE E CNPJ DEVEM SER NUMERICOS"
+                   TO WS-MSGERRO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-IF.
+
+           COMPUTE FS-LATITUDE  = FUNCTION NUMVAL(WS-CSV-LATITUDE).
+           COMPUTE FS-LONGITUDE = FUNCTION NUMVAL(WS-CSV-LONGITUDE).
+           MOVE "A" TO FS-SITUACAO.
+
+           IF FS-CODCLIE EQUAL ZEROS OR FS-CNPJ EQUAL ZEROS
+                   OR FS-RZSOCIAL EQUAL SPACES
+               MOVE "CODIGO, CNPJ E RAZAO SOCIAL SAO OBRIGATORIOS"
+                   TO WS-MSGERRO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-IF.
+
+           MOVE FS-CNPJ TO WK-CNPJ-VALIDAR.
+           PERFORM CNPJ-VALIDA-DIGITOS THRU CNPJ-VALIDA-DIGITOS-FIM.
+           IF NOT WK-CNPJ-VALIDO
+               MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                   TO WS-MSGERRO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-IF.
+
+           PERFORM VALIDA-AREA-ATENDIMENTO THRU
+               VALIDA-AREA-ATENDIMENTO-FIM.
+           IF WS-FORA-DA-AREA
+               MOVE "LATITUDE/LONGITUDE FORA DA AREA DE ATENDIMENTO"
+                   TO WS-MSGERRO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-IF.
+
+           PERFORM VERIFICA-CNPJ-DUPLICADO THRU
+               VERIFICA-CNPJ-DUPLICADO-FIM.
+           IF WS-CNPJ-DUPLICADO
+               MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                   TO WS-MSGERRO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-IF.
+
+           MOVE SPACES TO WS-AUDIT-ANTES.
+           MOVE ZEROS  TO WS-AA-CNPJ WS-AA-LATITUDE WS-AA-LONGITUDE.
+           WRITE FILE1-REC
+               INVALID KEY
+                   PERFORM DIAGNOSTICA-COLISAO-CNPJ THRU
+                       DIAGNOSTICA-COLISAO-CNPJ-FIM
+                   IF WS-COLISAO-CODIGO
+                       MOVE "CODIGO DE CLIENTE JA EXISTE" TO WS-MSGERRO
+                   ELSE
+                       MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                           TO WS-MSGERRO
+                   END-IF
+                   PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               NOT INVALID KEY
+                   ADD 1 TO WS-LINHAS-OK
+                   MOVE "INCLUSAO" TO WS-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+           END-WRITE.
+       PROCESSA-LINHA-FIM.
+
+      * -----------------------------------
+      * GRAVA UMA LINHA REJEITADA NO RELATORIO DE EXCECOES.
+       REJEITA-LINHA.
+           ADD 1 TO WS-LINHAS-ERRO.
+           MOVE WS-LINHAS-LIDAS TO WS-REL-D-LINHA.
+           MOVE FS-CODCLIE      TO WS-REL-D-CODCLIE.
+           MOVE FS-CNPJ         TO WS-REL-D-CNPJ.
+           MOVE WS-MSGERRO      TO WS-REL-D-MOTIVO.
+           WRITE REL-LINHA FROM WS-REL-DETALHE.
+       REJEITA-LINHA-FIM.
+
+      * -----------------------------------
+      * ABRE clientes.dat, O CSV DE ENTRADA E O RELATORIO DE SAIDA.
+       ABRIR-ARQUIVOS.
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF
+           OPEN INPUT CARGA-CSV
+           IF NOT CSV-OK
+               DISPLAY "CARGALOTE: ARQUIVO carga_clientes.csv "
+                   "NAO ENCONTRADO"
+               MOVE 10 TO CSV-STAT
+           ELSE
+               OPEN OUTPUT REL-EXCECOES
+               WRITE REL-LINHA FROM WS-REL-CAB
+               OPEN EXTEND AUDITORIA
+               IF AUD-STAT NOT EQUAL ZEROS
+                   OPEN OUTPUT AUDITORIA
+               END-IF
+               MOVE "S" TO WS-SW-ARQS-ABERTOS
+           END-IF.
+
+      * -----------------------------------
+      * FECHA OS ARQUIVOS E MOSTRA O RESUMO DO LOTE.
+       ENCERRA.
+           IF WS-ARQS-ABERTOS
+               CLOSE CARGA-CSV
+               CLOSE REL-EXCECOES
+               CLOSE AUDITORIA
+           END-IF
+           CLOSE FILE1.
+           MOVE SPACES TO WS-REL-RESUMO.
+           STRING "CARGALOTE: " WS-LINHAS-LIDAS " LIDAS, "
+               WS-LINHAS-OK " GRAVADAS, " WS-LINHAS-ERRO " REJEITADAS"
+               DELIMITED BY SIZE INTO WS-REL-RESUMO.
+           DISPLAY WS-REL-RESUMO.
+       ENCERRA-FIM.
+
+      * -----------------------------------
+       COPY cnpjval-pd.
+
+      * -----------------------------------
+       COPY cnpjdup-pd.
+
+      * -----------------------------------
+       COPY auditoria-pd.
+
+      * -----------------------------------
+       COPY geobounds-pd.
